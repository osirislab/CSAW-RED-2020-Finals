@@ -0,0 +1,13 @@
+      *> ---------------------------------------------------------
+      *> DEFDOCS - ordered list of default-document candidates for a
+      *> bare "/" (or "/subdir/") request, tried in sequence by
+      *> TRY-DEFAULT-DOCS until one opens or the list runs out.
+      *> Copy into WORKING-STORAGE SECTION.
+      *> ---------------------------------------------------------
+       01 DEFDOC-VALUES.
+           05 FILLER PIC X(12) VALUE "index.html  ".
+           05 FILLER PIC X(12) VALUE "default.htm ".
+           05 FILLER PIC X(12) VALUE "home.html   ".
+       01 DEFDOC-TABLE REDEFINES DEFDOC-VALUES.
+           05 DEFDOC-ENTRY PIC X(12) OCCURS 3 TIMES INDEXED BY DEFDOC-IDX.
+       01 DEFDOC-COUNT PIC 9(2) VALUE 3.
