@@ -0,0 +1,17 @@
+      *> ---------------------------------------------------------
+      *> MIMETAB - file-extension to Content-Type lookup table.
+      *> Copy into WORKING-STORAGE SECTION.
+      *> ---------------------------------------------------------
+       01 MIME-VALUES.
+           05 FILLER PIC X(42) VALUE "html text/html                            ".
+           05 FILLER PIC X(42) VALUE "htm  text/html                            ".
+           05 FILLER PIC X(42) VALUE "css  text/css                             ".
+           05 FILLER PIC X(42) VALUE "js   application/javascript               ".
+           05 FILLER PIC X(42) VALUE "txt  text/plain                           ".
+           05 FILLER PIC X(42) VALUE "json application/json                     ".
+       01 MIME-TABLE REDEFINES MIME-VALUES.
+           05 MIME-ENTRY OCCURS 6 TIMES INDEXED BY MIME-IDX.
+               10 MIME-EXT PIC X(5).
+               10 MIME-TYPE PIC X(37).
+       01 MIME-COUNT PIC 9(2) VALUE 6.
+       01 MIME-DEFAULT-TYPE PIC X(37) VALUE "application/octet-stream".
