@@ -0,0 +1,14 @@
+      *> ---------------------------------------------------------
+      *> QSTRTBL - query-string name/value pairs, split off
+      *> REQUEST-LOCATION by SPLIT-QUERY-STRING/PARSE-QUERY-STRING.
+      *> Copy into WORKING-STORAGE SECTION.
+      *> ---------------------------------------------------------
+       01 WS-QUERY-STRING PIC X(80) VALUE SPACES.
+       01 QS-COUNT PIC 9(2) VALUE 0.
+       01 QS-IDX PIC 9(2).
+       01 QS-RAW-PAIRS.
+           05 QS-RAW-PAIR OCCURS 10 TIMES PIC X(60).
+       01 QS-TABLE.
+           05 QS-ENTRY OCCURS 10 TIMES.
+               10 QS-NAME PIC X(20).
+               10 QS-VALUE PIC X(40).
