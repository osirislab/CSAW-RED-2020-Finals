@@ -0,0 +1,15 @@
+      *> ---------------------------------------------------------
+      *> VHOSTTBL - Host: header to docroot-prefix lookup table, so
+      *> one HELLO listener can front more than one site. Copy into
+      *> WORKING-STORAGE SECTION.
+      *> ---------------------------------------------------------
+       01 VHOST-VALUES.
+           05 FILLER PIC X(96) VALUE "www.cobol.gov                                                   cobolgov                        ".
+           05 FILLER PIC X(96) VALUE "www.osiris.gov                                                  osirisgov                       ".
+           05 FILLER PIC X(96) VALUE "localhost                                                       default                         ".
+       01 VHOST-TABLE REDEFINES VHOST-VALUES.
+           05 VHOST-ENTRY OCCURS 3 TIMES INDEXED BY VHOST-IDX.
+               10 VHOST-NAME PIC X(64).
+               10 VHOST-DOCROOT PIC X(32).
+       01 VHOST-COUNT PIC 9(2) VALUE 3.
+       01 VHOST-DEFAULT-DOCROOT PIC X(32) VALUE "default".
