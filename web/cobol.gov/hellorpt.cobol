@@ -0,0 +1,195 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. HELLORPT.
+
+      ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT ACCESS-LOG ASSIGN TO ACCESS-LOG-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS LOG-STATUS.
+
+      DATA DIVISION.
+       FILE SECTION.
+       FD ACCESS-LOG.
+       01 ACCESS-LOG-REC PIC X(200).
+
+         WORKING-STORAGE SECTION.
+       01 ACCESS-LOG-FILE PIC X(256) VALUE "access.log".
+       01 LOG-STATUS PIC X(2).
+       01 WS-EOF PIC X(1) VALUE 'N'.
+       01 WS-LOG-LINE PIC X(200).
+
+      *> ---------------------------------------------------------
+      *> One access-log record, split the same way WRITE-ACCESS-LOG
+      *> in main.cobol wrote it: "TIMESTAMP METHOD LOCATION PROTO
+      *> CODE".
+      *> ---------------------------------------------------------
+       01 WS-LOG-TS PIC X(19).
+       01 WS-LOG-METHOD PIC X(10).
+       01 WS-LOG-LOCATION PIC X(80).
+       01 WS-LOG-PROTO PIC X(10).
+       01 WS-LOG-CODE PIC X(3).
+
+      *> ---------------------------------------------------------
+      *> Hit count per REQUEST-LOCATION.
+      *> ---------------------------------------------------------
+       01 LOC-COUNT-TOTAL PIC 9(4) VALUE 0.
+       01 LOC-TABLE.
+           05 LOC-ENTRY OCCURS 50 TIMES INDEXED BY LOC-IDX.
+               10 LOC-NAME PIC X(80).
+               10 LOC-HITS PIC 9(6).
+
+      *> ---------------------------------------------------------
+      *> Breakdown of response codes served (200/404/405/...).
+      *> ---------------------------------------------------------
+       01 CODE-COUNT-TOTAL PIC 9(2) VALUE 0.
+       01 CODE-TABLE.
+           05 CODE-ENTRY OCCURS 10 TIMES INDEXED BY CODE-IDX.
+               10 CODE-VALUE PIC X(3).
+               10 CODE-HITS PIC 9(6).
+
+       01 WS-SWAP-NAME PIC X(80).
+       01 WS-SWAP-CODE PIC X(3).
+       01 WS-SWAP-HITS PIC 9(6).
+       01 WS-SORT-I PIC 9(3).
+       01 WS-SORT-J PIC 9(3).
+
+      PROCEDURE DIVISION.
+       OPEN INPUT ACCESS-LOG.
+       IF LOG-STATUS IS NOT EQUAL TO '00'
+           DISPLAY "HELLORPT: cannot open " ACCESS-LOG-FILE
+           STOP RUN
+       END-IF.
+
+       PERFORM READ-LOG-RECORD UNTIL WS-EOF = 'Y'.
+       CLOSE ACCESS-LOG.
+
+       PERFORM SORT-LOC-TABLE
+           VARYING WS-SORT-I FROM 1 BY 1 UNTIL WS-SORT-I >= LOC-COUNT-TOTAL.
+       PERFORM SORT-CODE-TABLE
+           VARYING WS-SORT-I FROM 1 BY 1 UNTIL WS-SORT-I >= CODE-COUNT-TOTAL.
+
+       PERFORM PRINT-REPORT.
+       STOP RUN.
+
+      *> ---------------------------------------------------------
+      *> READ-LOG-RECORD - pull the next access-log line and tally
+      *> it, or note end of file.
+      *> ---------------------------------------------------------
+       READ-LOG-RECORD.
+           READ ACCESS-LOG INTO WS-LOG-LINE
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM PROCESS-LOG-LINE
+           END-READ.
+
+      *> ---------------------------------------------------------
+      *> PROCESS-LOG-LINE - split one access-log line into its
+      *> fields and tally the location and the response code.
+      *> ---------------------------------------------------------
+       PROCESS-LOG-LINE.
+           MOVE SPACES TO WS-LOG-TS, WS-LOG-METHOD, WS-LOG-LOCATION,
+               WS-LOG-PROTO, WS-LOG-CODE.
+           UNSTRING WS-LOG-LINE DELIMITED BY SPACE
+               INTO WS-LOG-TS, WS-LOG-METHOD, WS-LOG-LOCATION,
+                    WS-LOG-PROTO, WS-LOG-CODE
+           END-UNSTRING.
+           PERFORM RECORD-LOCATION-HIT.
+           PERFORM RECORD-CODE-HIT.
+
+      *> ---------------------------------------------------------
+      *> RECORD-LOCATION-HIT - bump LOC-TABLE's hit count for
+      *> WS-LOG-LOCATION, adding a new entry the first time it's
+      *> seen.
+      *> ---------------------------------------------------------
+       RECORD-LOCATION-HIT.
+           SET LOC-IDX TO 1.
+           SEARCH LOC-ENTRY
+               AT END PERFORM ADD-NEW-LOC-ENTRY
+               WHEN LOC-NAME(LOC-IDX) = WS-LOG-LOCATION
+                   ADD 1 TO LOC-HITS(LOC-IDX)
+           END-SEARCH.
+
+       ADD-NEW-LOC-ENTRY.
+           IF LOC-COUNT-TOTAL < 50
+               ADD 1 TO LOC-COUNT-TOTAL
+               MOVE WS-LOG-LOCATION TO LOC-NAME(LOC-COUNT-TOTAL)
+               MOVE 1 TO LOC-HITS(LOC-COUNT-TOTAL)
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> RECORD-CODE-HIT - same idea as RECORD-LOCATION-HIT, for
+      *> response codes.
+      *> ---------------------------------------------------------
+       RECORD-CODE-HIT.
+           SET CODE-IDX TO 1.
+           SEARCH CODE-ENTRY
+               AT END PERFORM ADD-NEW-CODE-ENTRY
+               WHEN CODE-VALUE(CODE-IDX) = WS-LOG-CODE
+                   ADD 1 TO CODE-HITS(CODE-IDX)
+           END-SEARCH.
+
+       ADD-NEW-CODE-ENTRY.
+           IF CODE-COUNT-TOTAL < 10
+               ADD 1 TO CODE-COUNT-TOTAL
+               MOVE WS-LOG-CODE TO CODE-VALUE(CODE-COUNT-TOTAL)
+               MOVE 1 TO CODE-HITS(CODE-COUNT-TOTAL)
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> SORT-LOC-TABLE / SORT-CODE-TABLE - plain bubble sort, worst
+      *> to first, so PRINT-REPORT can walk the tables in descending
+      *> hit-count order. LOC-COUNT-TOTAL/CODE-COUNT-TOTAL never run
+      *> past 50/10 entries, so an O(n**2) sort is plenty here.
+      *> ---------------------------------------------------------
+       SORT-LOC-TABLE.
+           PERFORM SORT-LOC-INNER
+               VARYING WS-SORT-J FROM 1 BY 1
+               UNTIL WS-SORT-J > LOC-COUNT-TOTAL - WS-SORT-I.
+
+       SORT-LOC-INNER.
+           IF LOC-HITS(WS-SORT-J) < LOC-HITS(WS-SORT-J + 1)
+               MOVE LOC-NAME(WS-SORT-J) TO WS-SWAP-NAME
+               MOVE LOC-HITS(WS-SORT-J) TO WS-SWAP-HITS
+               MOVE LOC-NAME(WS-SORT-J + 1) TO LOC-NAME(WS-SORT-J)
+               MOVE LOC-HITS(WS-SORT-J + 1) TO LOC-HITS(WS-SORT-J)
+               MOVE WS-SWAP-NAME TO LOC-NAME(WS-SORT-J + 1)
+               MOVE WS-SWAP-HITS TO LOC-HITS(WS-SORT-J + 1)
+           END-IF.
+
+       SORT-CODE-TABLE.
+           PERFORM SORT-CODE-INNER
+               VARYING WS-SORT-J FROM 1 BY 1
+               UNTIL WS-SORT-J > CODE-COUNT-TOTAL - WS-SORT-I.
+
+       SORT-CODE-INNER.
+           IF CODE-HITS(WS-SORT-J) < CODE-HITS(WS-SORT-J + 1)
+               MOVE CODE-VALUE(WS-SORT-J) TO WS-SWAP-CODE
+               MOVE CODE-HITS(WS-SORT-J) TO WS-SWAP-HITS
+               MOVE CODE-VALUE(WS-SORT-J + 1) TO CODE-VALUE(WS-SORT-J)
+               MOVE CODE-HITS(WS-SORT-J + 1) TO CODE-HITS(WS-SORT-J)
+               MOVE WS-SWAP-CODE TO CODE-VALUE(WS-SORT-J + 1)
+               MOVE WS-SWAP-HITS TO CODE-HITS(WS-SORT-J + 1)
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> PRINT-REPORT - the end-of-day summary itself: hits per
+      *> location, then the response-code breakdown, both already
+      *> sorted by volume.
+      *> ---------------------------------------------------------
+       PRINT-REPORT.
+           DISPLAY "===== HELLORPT: daily hit/status report =====".
+           DISPLAY " ".
+           DISPLAY "Hits by location:".
+           PERFORM PRINT-LOC-LINE
+               VARYING LOC-IDX FROM 1 BY 1 UNTIL LOC-IDX > LOC-COUNT-TOTAL.
+           DISPLAY " ".
+           DISPLAY "Hits by response code:".
+           PERFORM PRINT-CODE-LINE
+               VARYING CODE-IDX FROM 1 BY 1 UNTIL CODE-IDX > CODE-COUNT-TOTAL.
+
+       PRINT-LOC-LINE.
+           DISPLAY "  " LOC-NAME(LOC-IDX) " " LOC-HITS(LOC-IDX).
+
+       PRINT-CODE-LINE.
+           DISPLAY "  " CODE-VALUE(CODE-IDX) " " CODE-HITS(CODE-IDX).
