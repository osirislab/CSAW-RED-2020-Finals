@@ -13,6 +13,11 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS RES-STATUS.
 
+           SELECT ACCESS-LOG ASSIGN TO ACCESS-LOG-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS LOG-STATUS.
+
       DATA DIVISION.
        FILE SECTION.
        FD REQUEST.
@@ -21,100 +26,221 @@
        FD RESPONSE.
        01 RESLINE PIC X(10).
 
+       FD ACCESS-LOG.
+       01 ACCESS-LOG-REC PIC X(200).
+
          WORKING-STORAGE SECTION.
        01    WS-EOF PIC A(1)  VALUE "N".
        01 WS-HEADER.
              05 HEADER-KEY PIC X(32).
-             05 HEADER-VALUE PIC X(32).
+             05 HEADER-VALUE PIC X(64).
+       01 WS-HOST-HEADER PIC X(64).
+       01 WS-CONNECTION-HEADER PIC X(20).
+       01 WS-KEEP-ALIVE PIC X(1) VALUE 'N'.
+           88 KEEP-ALIVE-WANTED VALUE 'Y'.
+
+      *> ---------------------------------------------------------
+      *> Virtual hosting (Host: header -> docroot), see
+      *> copybooks/VHOSTTBL.cpy.
+      *> ---------------------------------------------------------
+       COPY "VHOSTTBL.cpy".
+       01 WS-DOCROOT PIC X(32).
+       01 WS-FULL-PATH PIC X(120).
+
+      *> ---------------------------------------------------------
+      *> Query-string parsing (REQUEST-LOCATION's "?..." part), see
+      *> copybooks/QSTRTBL.cpy.
+      *> ---------------------------------------------------------
+       COPY "QSTRTBL.cpy".
        01 WS-REQUEST.
            05 REQUEST-METHOD PIC X(10).
-           05 REQUEST-LOCATION PIC X(10).
+           05 REQUEST-LOCATION PIC X(80).
            05 REQUEST-PROTO PIC X(10).
-       01 LOCATION-LEN PIC 9(1).
-       01 INDEX-STR PIC X(10) VALUE "index.html".
+       01 LOCATION-LEN PIC 9(3).
+       01 WS-LOG-LOCATION PIC X(80).
+       01 WS-LOC-TEMP PIC X(80).
+
+      *> ---------------------------------------------------------
+      *> Default-document candidates for a bare "/" request, see
+      *> copybooks/DEFDOCS.cpy.
+      *> ---------------------------------------------------------
+       COPY "DEFDOCS.cpy".
+       01 ERROR-PAGE-FILE PIC X(256) VALUE "404.html".
+       01 WS-BAD-PATH PIC X(1) VALUE 'N'.
+           88 PATH-IS-BAD VALUE 'Y'.
+       01 WS-SLASH-COUNT PIC 9(3).
+       01 WS-DOTDOT-COUNT PIC 9(3).
 
        01 RES-STATUS   PIC X(2).
            88 RES-ALREADY-OPEN   VALUE '41'.
-       01 REQ-LINE PIC X(32).
+       01 REQ-LINE PIC X(128).
        01 EOF PIC X(1) VALUE X"1A".
 
+      *> ---------------------------------------------------------
+      *> Content-Type lookup (extension of REQUEST-LOCATION -> MIME
+      *> type), see copybooks/MIMETAB.cpy.
+      *> ---------------------------------------------------------
+       COPY "MIMETAB.cpy".
+       01 WS-CONTENT-TYPE PIC X(37).
+       01 WS-CT-LEN PIC 9(3).
+       01 WS-FILE-EXT PIC X(5).
+       01 WS-EXT-POS PIC 9(3) VALUE 0.
+       01 WS-SCAN-IDX PIC 9(3).
+
+      *> ---------------------------------------------------------
+      *> Content-Length framing (each RESLINE record streams as
+      *> exactly 10 bytes of content plus a CR and the DISPLAY's
+      *> implicit LF, so a file's length is a straight record count
+      *> times 12 - see MEASURE-RESPONSE-LENGTH/DISPLAY-CONTENT-LENGTH).
+      *> ---------------------------------------------------------
+       01 WS-CONTENT-LENGTH PIC 9(9) VALUE 0.
+       01 WS-CL-EDIT PIC Z(8)9.
+       01 WS-CL-LEAD PIC 9(2).
+
+      *> ---------------------------------------------------------
+      *> Access log (one line per request served).
+      *> ---------------------------------------------------------
+       01 ACCESS-LOG-FILE PIC X(256) VALUE "access.log".
+       01 LOG-STATUS PIC X(2).
+       01 WS-LOG-DATE PIC 9(6).
+       01 WS-LOG-DATE-R REDEFINES WS-LOG-DATE.
+           05 WS-LOG-YY PIC 9(2).
+           05 WS-LOG-MM PIC 9(2).
+           05 WS-LOG-DD PIC 9(2).
+       01 WS-LOG-TIME PIC 9(8).
+       01 WS-LOG-TIME-R REDEFINES WS-LOG-TIME.
+           05 WS-LOG-HH PIC 9(2).
+           05 WS-LOG-MN PIC 9(2).
+           05 WS-LOG-SS PIC 9(2).
+           05 WS-LOG-HS PIC 9(2).
+       01 WS-RESP-CODE PIC X(3) VALUE "200".
+
       PROCEDURE DIVISION.
        MOVE '/dev/tty' TO IN-FILE.
+       OPEN EXTEND ACCESS-LOG.
+       IF LOG-STATUS = '35'
+           OPEN OUTPUT ACCESS-LOG
+           CLOSE ACCESS-LOG
+           OPEN EXTEND ACCESS-LOG
+       END-IF.
        GO TO READ-IN.
        STOP RUN.
 
        READ-IN.
+           MOVE SPACES TO WS-HOST-HEADER.
+           MOVE SPACES TO WS-CONNECTION-HEADER.
+           MOVE SPACES TO WS-REQUEST.
            ACCEPT REQ-LINE.
-           IF REQ-LINE IS NOT EQUAL TO EOF
-               THEN GO TO PARSE-REQ
-               ELSE UNSTRING REQLINE DELIMITED BY SPACE
-                   INTO REQUEST-METHOD, REQUEST-LOCATION, REQUEST-PROTO
-               END-UNSTRING
+           INSPECT REQ-LINE REPLACING ALL X"0D" BY SPACE.
+           IF REQ-LINE IS EQUAL TO EOF
+               THEN GO TO END-CONNECTION
            END-IF.
+           MOVE REQ-LINE TO REQLINE.
+           UNSTRING REQLINE DELIMITED BY SPACE
+               INTO REQUEST-METHOD, REQUEST-LOCATION, REQUEST-PROTO
+           END-UNSTRING.
 
        LOOP.
            ACCEPT REQ-LINE.
+           INSPECT REQ-LINE REPLACING ALL X"0D" BY SPACE.
            DISPLAY REQ-LINE.
-           IF REQ-LINE IS NOT EQUAL TO EOF
-               THEN GO TO PARSE-REQ
-               ELSE UNSTRING REQLINE DELIMITED BY SPACE
-                   INTO HEADER-KEY, HEADER-VALUE END-UNSTRING
+           IF REQ-LINE IS EQUAL TO EOF OR REQ-LINE IS EQUAL TO SPACES
+               GO TO PARSE-REQ
            END-IF.
+           MOVE REQ-LINE TO REQLINE.
+           UNSTRING REQLINE DELIMITED BY SPACE
+               INTO HEADER-KEY, HEADER-VALUE END-UNSTRING.
+           PERFORM CAPTURE-HEADER.
            GO TO LOOP.
 
        PARSE-REQ.
-           *> OPEN INPUT REQUEST.
-           *> READ REQUEST INTO REQLINE
-           *>     NOT AT END UNSTRING REQLINE DELIMITED BY SPACE
-           *>         INTO REQUEST-METHOD, REQUEST-LOCATION, REQUEST-PROTO
-           *>         END-UNSTRING
-           *> END-READ
-
-           *> PERFORM UNTIL WS-EOF='Y'
-           *>     READ REQUEST INTO REQLINE
-           *>         AT END MOVE 'Y' TO WS-EOF
-           *>         NOT AT END UNSTRING REQLINE DELIMITED BY SPACE
-           *>             INTO HEADER-KEY, HEADER-VALUE
-           *>     END-READ
-           *> END-PERFORM.
-           *> CLOSE REQUEST.
-
-           *> DISPLAY "METHOD: " REQUEST-METHOD.
-           *> DISPLAY "LOCATION: " REQUEST-LOCATION.
-           *> DISPLAY "PROTO: " REQUEST-PROTO.
-           *> DISPLAY "KEY: " HEADER-KEY.
-           *> DISPLAY "VALUE: " HEADER-VALUE.
-
-           UNSTRING REQUEST-LOCATION DELIMITED BY '/'
-           INTO REQUEST-LOCATION.
+           PERFORM CHECK-KEEP-ALIVE.
 
-           INSPECT REQUEST-LOCATION
-           TALLYING LOCATION-LEN FOR ALL CHARACTERS.
+           IF REQUEST-LOCATION(1:1) = '/'
+               MOVE REQUEST-LOCATION(2:79) TO REQUEST-LOCATION
+           END-IF.
 
-           IF LOCATION-LEN=0 THEN
-               STRING REQUEST-LOCATION DELIMITED BY SPACE
-               INDEX-STR DELIMITED BY SIZE
-               INTO REQUEST-LOCATION
-               END-STRING
+           PERFORM SPLIT-QUERY-STRING.
+           PERFORM PARSE-QUERY-STRING.
+
+      *> Remember the normalized location for the access log now,
+      *> before TRY-DEFAULT-DOCS (below) gets a chance to overwrite
+      *> REQUEST-LOCATION with whichever default document it tried,
+      *> and before any GO TO out of here (SEND-405/SEND-400) can
+      *> skip past that logic - every response path logs the same
+      *> value for the same URL this way.
+           IF REQUEST-LOCATION = SPACES
+               MOVE "/" TO WS-LOG-LOCATION
+           ELSE
+               MOVE REQUEST-LOCATION TO WS-LOG-LOCATION
            END-IF.
 
-           *> DISPLAY "LOC: " REQUEST-LOCATION.
-           *> DISPLAY "LEN: " LOCATION-LEN.
+           EVALUATE REQUEST-METHOD
+               WHEN "GET"
+                   CONTINUE
+               WHEN "HEAD"
+                   CONTINUE
+               WHEN OTHER
+                   GO TO SEND-405
+           END-EVALUATE.
 
-           MOVE REQUEST-LOCATION TO OUT-FILE.
+           PERFORM CHECK-PATH-TRAVERSAL.
+           IF PATH-IS-BAD
+               GO TO SEND-400
+           END-IF.
+
+           MOVE 0 TO LOCATION-LEN.
+           INSPECT REQUEST-LOCATION
+           TALLYING LOCATION-LEN FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           PERFORM LOOKUP-VHOST-DOCROOT.
+
+           IF LOCATION-LEN = 0
+               PERFORM TRY-DEFAULT-DOCS
+           ELSE
+               MOVE SPACES TO WS-FULL-PATH
+               STRING WS-DOCROOT DELIMITED BY SPACE
+                   "/" DELIMITED BY SIZE
+                   REQUEST-LOCATION DELIMITED BY SPACE
+                   INTO WS-FULL-PATH
+               END-STRING
+               MOVE WS-FULL-PATH TO OUT-FILE
+               OPEN INPUT RESPONSE
+           END-IF.
 
-           OPEN INPUT RESPONSE.
            IF RES-STATUS <> '00' THEN
-               DISPLAY "YEET TABLE NOT FOUND"
-               EXIT
+               GO TO SEND-404
            END-IF
 
+           MOVE "200" TO WS-RESP-CODE.
+           PERFORM FIND-CONTENT-TYPE.
+           PERFORM MEASURE-RESPONSE-LENGTH.
+
            DISPLAY "HTTP/1.1 200 OK" X"0D".
-           DISPLAY "Content-Type: text/html" X"0D".
-           DISPLAY "Connection: close" X"0D".
+           DISPLAY "Content-Type: " WS-CONTENT-TYPE(1:WS-CT-LEN) X"0D".
+           PERFORM DISPLAY-CONTENT-LENGTH.
+           PERFORM DISPLAY-CONNECTION-HEADER.
            DISPLAY X"0D".
            DISPLAY X"0D".
 
+           IF REQUEST-METHOD = "HEAD" THEN
+               CLOSE RESPONSE
+               PERFORM FINISH-REQUEST
+           END-IF.
+
+           PERFORM STREAM-RESPONSE-BODY.
+           PERFORM FINISH-REQUEST.
+
+       END-CONNECTION.
+           CLOSE ACCESS-LOG.
+           STOP RUN.
+
+      *> ---------------------------------------------------------
+      *> STREAM-RESPONSE-BODY - copy the currently OPEN RESPONSE file
+      *> to the client a line at a time, then close it. Shared by the
+      *> 200 and 404 paths.
+      *> ---------------------------------------------------------
+       STREAM-RESPONSE-BODY.
            MOVE 'N' TO WS-EOF.
            PERFORM UNTIL WS-EOF='Y'
                READ RESPONSE INTO RESLINE
@@ -122,6 +248,331 @@
                    NOT AT END DISPLAY RESLINE X"0D"
                END-READ
            END-PERFORM.
+           CLOSE RESPONSE.
 
+      *> ---------------------------------------------------------
+      *> MEASURE-RESPONSE-LENGTH - pre-scan the currently OPEN
+      *> RESPONSE file to total the bytes STREAM-RESPONSE-BODY is
+      *> about to send, so a Content-Length header can go out ahead
+      *> of the body (needed for keep-alive: a client on a
+      *> persistent connection has no other way to tell where this
+      *> response ends and the next one starts). Every RESLINE
+      *> record streams as its full 10-byte width plus a CR and the
+      *> DISPLAY's implicit LF, so the total is exactly the record
+      *> count times 12. Leaves RESPONSE re-opened at the start so
+      *> the caller's later STREAM-RESPONSE-BODY reads from the top.
+      *> ---------------------------------------------------------
+       MEASURE-RESPONSE-LENGTH.
+           MOVE 0 TO WS-CONTENT-LENGTH.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ RESPONSE INTO RESLINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END ADD 12 TO WS-CONTENT-LENGTH
+               END-READ
+           END-PERFORM.
            CLOSE RESPONSE.
+           OPEN INPUT RESPONSE.
+
+      *> ---------------------------------------------------------
+      *> DISPLAY-CONTENT-LENGTH - send the Content-Length header for
+      *> whatever byte count the caller left in WS-CONTENT-LENGTH.
+      *> ---------------------------------------------------------
+       DISPLAY-CONTENT-LENGTH.
+           MOVE WS-CONTENT-LENGTH TO WS-CL-EDIT.
+           MOVE 0 TO WS-CL-LEAD.
+           INSPECT WS-CL-EDIT TALLYING WS-CL-LEAD FOR LEADING SPACE.
+           DISPLAY "Content-Length: " WS-CL-EDIT(WS-CL-LEAD + 1:) X"0D".
+
+      *> ---------------------------------------------------------
+      *> SEND-404 - the requested file (or docroot default document)
+      *> was not there; send a real status line and a small HTML body
+      *> read from ERROR-PAGE-FILE.
+      *> ---------------------------------------------------------
+       SEND-404.
+           MOVE "404" TO WS-RESP-CODE.
+           MOVE ERROR-PAGE-FILE TO OUT-FILE.
+           OPEN INPUT RESPONSE.
+           IF RES-STATUS = '00'
+               PERFORM MEASURE-RESPONSE-LENGTH
+           ELSE
+               MOVE 41 TO WS-CONTENT-LENGTH
+           END-IF.
+
+           DISPLAY "HTTP/1.1 404 Not Found" X"0D".
+           DISPLAY "Content-Type: text/html" X"0D".
+           PERFORM DISPLAY-CONTENT-LENGTH.
+           PERFORM DISPLAY-CONNECTION-HEADER.
+           DISPLAY X"0D".
+           DISPLAY X"0D".
+
+           IF REQUEST-METHOD IS EQUAL TO "HEAD"
+               IF RES-STATUS = '00'
+                   CLOSE RESPONSE
+               END-IF
+           ELSE
+               IF RES-STATUS = '00'
+                   PERFORM STREAM-RESPONSE-BODY
+               ELSE
+                   DISPLAY "<html><body>404 Not Found</body></html>" X"0D"
+               END-IF
+           END-IF.
+
+           PERFORM FINISH-REQUEST.
+
+      *> ---------------------------------------------------------
+      *> CHECK-PATH-TRAVERSAL - reject a REQUEST-LOCATION that would
+      *> escape the docroot: no ".." anywhere, and no embedded "/"
+      *> now that the one leading "/" has already been stripped, this
+      *> server only ever opens a flat file directly under the
+      *> docroot.
+      *> ---------------------------------------------------------
+       CHECK-PATH-TRAVERSAL.
+           MOVE 'N' TO WS-BAD-PATH.
+
+           MOVE 0 TO WS-SLASH-COUNT.
+           INSPECT REQUEST-LOCATION TALLYING WS-SLASH-COUNT FOR ALL '/'.
+           IF WS-SLASH-COUNT > 0
+               MOVE 'Y' TO WS-BAD-PATH
+           END-IF.
+
+           MOVE 0 TO WS-DOTDOT-COUNT.
+           INSPECT REQUEST-LOCATION TALLYING WS-DOTDOT-COUNT FOR ALL "..".
+           IF WS-DOTDOT-COUNT > 0
+               MOVE 'Y' TO WS-BAD-PATH
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> SPLIT-QUERY-STRING - pull anything after the first "?" off
+      *> REQUEST-LOCATION into WS-QUERY-STRING, leaving REQUEST-
+      *> LOCATION holding just the path, before it's ever used as a
+      *> filename.
+      *> ---------------------------------------------------------
+       SPLIT-QUERY-STRING.
+           MOVE SPACES TO WS-QUERY-STRING.
+           MOVE SPACES TO WS-LOC-TEMP.
+           UNSTRING REQUEST-LOCATION DELIMITED BY '?'
+               INTO WS-LOC-TEMP, WS-QUERY-STRING
+           END-UNSTRING.
+           MOVE WS-LOC-TEMP TO REQUEST-LOCATION.
+
+      *> ---------------------------------------------------------
+      *> PARSE-QUERY-STRING - break WS-QUERY-STRING (as split off by
+      *> SPLIT-QUERY-STRING) into QS-TABLE name/value pairs
+      *> (copybooks/QSTRTBL.cpy) on "&", then "=".
+      *> ---------------------------------------------------------
+       PARSE-QUERY-STRING.
+           MOVE 0 TO QS-COUNT.
+           MOVE SPACES TO QS-RAW-PAIRS.
+           MOVE SPACES TO QS-TABLE.
+           IF WS-QUERY-STRING IS NOT EQUAL TO SPACES
+               UNSTRING WS-QUERY-STRING DELIMITED BY '&'
+                   INTO QS-RAW-PAIR(1), QS-RAW-PAIR(2), QS-RAW-PAIR(3),
+                        QS-RAW-PAIR(4), QS-RAW-PAIR(5), QS-RAW-PAIR(6),
+                        QS-RAW-PAIR(7), QS-RAW-PAIR(8), QS-RAW-PAIR(9),
+                        QS-RAW-PAIR(10)
+                   TALLYING QS-COUNT
+               END-UNSTRING
+               PERFORM SPLIT-ONE-QS-PAIR VARYING QS-IDX FROM 1 BY 1
+                   UNTIL QS-IDX > QS-COUNT
+           END-IF.
+
+       SPLIT-ONE-QS-PAIR.
+           UNSTRING QS-RAW-PAIR(QS-IDX) DELIMITED BY '='
+               INTO QS-NAME(QS-IDX), QS-VALUE(QS-IDX)
+           END-UNSTRING.
+
+      *> ---------------------------------------------------------
+      *> CAPTURE-HEADER - remember any request header LOOP has to act
+      *> on later: Host: for virtual hosting, Connection: for
+      *> keep-alive.
+      *> ---------------------------------------------------------
+       CAPTURE-HEADER.
+           IF HEADER-KEY = "Host:"
+               MOVE HEADER-VALUE TO WS-HOST-HEADER
+           END-IF.
+           IF HEADER-KEY = "Connection:"
+               MOVE HEADER-VALUE TO WS-CONNECTION-HEADER
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> CHECK-KEEP-ALIVE - decide whether this connection stays open
+      *> for another request after this one is served: HTTP/1.1 is
+      *> persistent by default unless the client asked for
+      *> "Connection: close"; HTTP/1.0 is the other way around, only
+      *> persistent if the client explicitly asked for
+      *> "Connection: keep-alive".
+      *> ---------------------------------------------------------
+       CHECK-KEEP-ALIVE.
+           MOVE 'N' TO WS-KEEP-ALIVE.
+           INSPECT WS-CONNECTION-HEADER CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+               "abcdefghijklmnopqrstuvwxyz".
+           IF REQUEST-PROTO = "HTTP/1.1" AND WS-CONNECTION-HEADER NOT = "close"
+               MOVE 'Y' TO WS-KEEP-ALIVE
+           END-IF.
+           IF WS-CONNECTION-HEADER = "keep-alive"
+               MOVE 'Y' TO WS-KEEP-ALIVE
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> DISPLAY-CONNECTION-HEADER - send the Connection: response
+      *> header matching CHECK-KEEP-ALIVE's decision.
+      *> ---------------------------------------------------------
+       DISPLAY-CONNECTION-HEADER.
+           IF KEEP-ALIVE-WANTED
+               DISPLAY "Connection: keep-alive" X"0D"
+           ELSE
+               DISPLAY "Connection: close" X"0D"
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> FINISH-REQUEST - log the request just served, then either
+      *> loop back for another request on this same connection
+      *> (keep-alive) or hang up (close).
+      *> ---------------------------------------------------------
+       FINISH-REQUEST.
+           PERFORM WRITE-ACCESS-LOG.
+           IF KEEP-ALIVE-WANTED
+               GO TO READ-IN
+           ELSE
+               GO TO END-CONNECTION
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> LOOKUP-VHOST-DOCROOT - map the Host: header captured by
+      *> CAPTURE-HEADER to a docroot prefix via VHOST-TABLE
+      *> (copybooks/VHOSTTBL.cpy). No Host: header, or a Host: no
+      *> vhost recognizes, falls back to VHOST-DEFAULT-DOCROOT.
+      *> ---------------------------------------------------------
+       LOOKUP-VHOST-DOCROOT.
+           MOVE VHOST-DEFAULT-DOCROOT TO WS-DOCROOT.
+           SET VHOST-IDX TO 1.
+           SEARCH VHOST-ENTRY
+               AT END CONTINUE
+               WHEN VHOST-NAME(VHOST-IDX) = WS-HOST-HEADER
+                   MOVE VHOST-DOCROOT(VHOST-IDX) TO WS-DOCROOT
+           END-SEARCH.
+
+      *> ---------------------------------------------------------
+      *> TRY-DEFAULT-DOCS - a bare "/" was requested: try each
+      *> DEFDOC-TABLE candidate (copybooks/DEFDOCS.cpy) in order,
+      *> falling through to the next one on an OPEN failure, until
+      *> one opens or the list is exhausted (RES-STATUS is then
+      *> whatever the last attempt left it at, so PARSE-REQ's normal
+      *> RES-STATUS <> '00' check still routes to SEND-404).
+      *> ---------------------------------------------------------
+       TRY-DEFAULT-DOCS.
+           MOVE '99' TO RES-STATUS.
+           PERFORM OPEN-ONE-DEFAULT-DOC
+               VARYING DEFDOC-IDX FROM 1 BY 1
+               UNTIL DEFDOC-IDX > DEFDOC-COUNT OR RES-STATUS = '00'.
+
+       OPEN-ONE-DEFAULT-DOC.
+           MOVE DEFDOC-ENTRY(DEFDOC-IDX) TO REQUEST-LOCATION.
+           MOVE SPACES TO WS-FULL-PATH.
+           STRING WS-DOCROOT DELIMITED BY SPACE
+               "/" DELIMITED BY SIZE
+               REQUEST-LOCATION DELIMITED BY SPACE
+               INTO WS-FULL-PATH
+           END-STRING.
+           MOVE WS-FULL-PATH TO OUT-FILE.
+           OPEN INPUT RESPONSE.
+
+      *> ---------------------------------------------------------
+      *> SEND-400 - malformed request (currently: path traversal
+      *> attempt in REQUEST-LOCATION).
+      *> ---------------------------------------------------------
+       SEND-400.
+           MOVE "400" TO WS-RESP-CODE.
+           MOVE 43 TO WS-CONTENT-LENGTH.
+           DISPLAY "HTTP/1.1 400 Bad Request" X"0D".
+           DISPLAY "Content-Type: text/html" X"0D".
+           PERFORM DISPLAY-CONTENT-LENGTH.
+           PERFORM DISPLAY-CONNECTION-HEADER.
+           DISPLAY X"0D".
+           DISPLAY X"0D".
+           IF REQUEST-METHOD IS NOT EQUAL TO "HEAD"
+               DISPLAY "<html><body>400 Bad Request</body></html>" X"0D"
+           END-IF.
+           PERFORM FINISH-REQUEST.
+
+      *> ---------------------------------------------------------
+      *> SEND-405 - anything other than GET/HEAD is not implemented
+      *> by this server.
+      *> ---------------------------------------------------------
+       SEND-405.
+           MOVE "405" TO WS-RESP-CODE.
+           MOVE 0 TO WS-CONTENT-LENGTH.
+           DISPLAY "HTTP/1.1 405 Method Not Allowed" X"0D".
+           DISPLAY "Content-Type: text/html" X"0D".
+           PERFORM DISPLAY-CONTENT-LENGTH.
+           PERFORM DISPLAY-CONNECTION-HEADER.
+           DISPLAY X"0D".
+           DISPLAY X"0D".
+           PERFORM FINISH-REQUEST.
+
+      *> ---------------------------------------------------------
+      *> FIND-CONTENT-TYPE - pick a Content-Type for REQUEST-LOCATION
+      *> from its file extension, via MIME-TABLE (copybooks/MIMETAB.cpy).
+      *> ---------------------------------------------------------
+       FIND-CONTENT-TYPE.
+           MOVE 0 TO WS-EXT-POS.
+           MOVE 80 TO WS-SCAN-IDX.
+           PERFORM SCAN-FOR-DOT UNTIL WS-SCAN-IDX = 0 OR WS-EXT-POS > 0.
+
+           MOVE MIME-DEFAULT-TYPE TO WS-CONTENT-TYPE.
+           IF WS-EXT-POS > 0
+               MOVE REQUEST-LOCATION(WS-EXT-POS + 1:) TO WS-FILE-EXT
+               SET MIME-IDX TO 1
+               SEARCH MIME-ENTRY
+                   AT END CONTINUE
+                   WHEN MIME-EXT(MIME-IDX) = WS-FILE-EXT
+                       MOVE MIME-TYPE(MIME-IDX) TO WS-CONTENT-TYPE
+               END-SEARCH
+           END-IF.
+
+           MOVE 0 TO WS-CT-LEN.
+           INSPECT WS-CONTENT-TYPE TALLYING WS-CT-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
+       SCAN-FOR-DOT.
+           IF REQUEST-LOCATION(WS-SCAN-IDX:1) = '.'
+               MOVE WS-SCAN-IDX TO WS-EXT-POS
+           ELSE
+               SUBTRACT 1 FROM WS-SCAN-IDX
+           END-IF.
 
+      *> ---------------------------------------------------------
+      *> WRITE-ACCESS-LOG - append one audit line for this request:
+      *> timestamp, method, location, protocol and the status/code
+      *> that was actually sent back to the client.
+      *> ---------------------------------------------------------
+       WRITE-ACCESS-LOG.
+           ACCEPT WS-LOG-DATE FROM DATE.
+           ACCEPT WS-LOG-TIME FROM TIME.
+           MOVE SPACES TO ACCESS-LOG-REC.
+           STRING
+               "20" DELIMITED BY SIZE
+               WS-LOG-YY DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-LOG-MM DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-LOG-DD DELIMITED BY SIZE
+               "T" DELIMITED BY SIZE
+               WS-LOG-HH DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-LOG-MN DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-LOG-SS DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               REQUEST-METHOD DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               WS-LOG-LOCATION DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               REQUEST-PROTO DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               WS-RESP-CODE DELIMITED BY SIZE
+               INTO ACCESS-LOG-REC
+           END-STRING.
+           WRITE ACCESS-LOG-REC.
